@@ -0,0 +1,153 @@
+      ******************************************************************
+      *                                                                *
+      *   SPLRANK - Kills/Deaths ratio leaderboard for a Splatfest.   *
+      *   Reads the same RES-SPLT records SPLAPTS uses, computes a    *
+      *   K/D ratio per player, and prints highest-ratio-first.       *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLRANK.
+       AUTHOR. Lalaine.
+
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+      **************
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+                SELECT RESTEAM ASSIGN TO "SplatRec.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS RS-KEY
+                FILE STATUS IS WS-RESTEAM-STATUS.
+                SELECT PRTFILE ASSIGN TO "SplRankRpt.txt"
+                ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      **************
+       FILE SECTION.
+       FD RESTEAM.
+           COPY SPLREC.
+       FD PRTFILE.
+       01 PrintLine            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG          PIC X VALUE SPACE.
+           88 WSEOF            VALUE 'Y'.
+       01 WS-EVENT-ID          PIC X(6).
+       01 WS-RESTEAM-STATUS    PIC XX.
+       01 WS-PLAYER-COUNT      PIC 9(4) VALUE ZERO.
+       01 WS-PLAYER-TBL.
+           05 WS-PLAYER-ENTRY OCCURS 500 TIMES.
+               10 WS-PL-USERNAME   PIC X(15).
+               10 WS-PL-BPOINT     PIC 9(4).
+               10 WS-PL-DEATH      PIC 9(2).
+               10 WS-PL-KILL       PIC 9(2).
+               10 WS-PL-RATIO      PIC 9(3)V999.
+       01 WS-SWAP-ENTRY.
+           05 WS-SW-USERNAME       PIC X(15).
+           05 WS-SW-BPOINT         PIC 9(4).
+           05 WS-SW-DEATH          PIC 9(2).
+           05 WS-SW-KILL           PIC 9(2).
+           05 WS-SW-RATIO          PIC 9(3)V999.
+       01 WS-SUB1               PIC 9(4).
+       01 WS-SUB2               PIC 9(4).
+       01 WS-RANK-NUM            PIC 9(4).
+
+       01 RankHeading           PIC X(15) VALUE "K/D Leaderboard".
+       01 RankColHeads          PIC X(39) VALUE
+           "Rank -Username-        -Ratio- KILLDTHS".
+       01 RankDetailLine.
+           05 FILLER            PIC X VALUE SPACE.
+           05 PrnRankNum         PIC ZZZ9.
+           05 FILLER            PIC XX VALUE SPACE.
+           05 PrnRankUsrName     PIC X(15).
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 PrnRankRatio       PIC ZZ9.999.
+           05 FILLER            PIC XX VALUE SPACE.
+           05 PrnRankKill        PIC 99.
+           05 FILLER            PIC XX VALUE SPACE.
+           05 PrnRankDeath       PIC 99.
+       01 RankFooting            PIC X(13) VALUE "END OF REPORT".
+
+      ******************************************************************
+        PROCEDURE DIVISION.
+      **************
+            ACCEPT WS-EVENT-ID FROM CONSOLE
+            OPEN INPUT RESTEAM
+            IF WS-RESTEAM-STATUS = "35"
+                DISPLAY "SPLATREC.TXT NOT FOUND FOR THIS EVENT"
+                STOP RUN
+            END-IF
+            OPEN OUTPUT PRTFILE
+            PERFORM LOAD-PLAYERS UNTIL WSEOF
+            PERFORM SORT-PLAYERS-BY-RATIO
+            PERFORM PRINT-RANKING
+            CLOSE RESTEAM
+            CLOSE PRTFILE
+            STOP RUN.
+
+        LOAD-PLAYERS.
+            READ RESTEAM
+                AT END
+                    SET WSEOF TO TRUE
+                NOT AT END
+                    IF SPLATFEST-ID = WS-EVENT-ID
+                        IF WS-PLAYER-COUNT < 500
+                            ADD 1 TO WS-PLAYER-COUNT
+                            MOVE USERNAME
+                                TO WS-PL-USERNAME (WS-PLAYER-COUNT)
+                            MOVE B-POINT
+                                TO WS-PL-BPOINT   (WS-PLAYER-COUNT)
+                            MOVE DEATH
+                                TO WS-PL-DEATH    (WS-PLAYER-COUNT)
+                            MOVE KILL
+                                TO WS-PL-KILL     (WS-PLAYER-COUNT)
+                            PERFORM COMPUTE-RATIO
+                        ELSE
+                            DISPLAY
+                                "WS-PLAYER-TBL FULL - SKIPPING PLAYER "
+                                USERNAME
+                        END-IF
+                    END-IF
+            END-READ.
+
+        COMPUTE-RATIO.
+            IF WS-PL-DEATH (WS-PLAYER-COUNT) = ZERO
+                MOVE WS-PL-KILL (WS-PLAYER-COUNT)
+                    TO WS-PL-RATIO (WS-PLAYER-COUNT)
+            ELSE
+                COMPUTE WS-PL-RATIO (WS-PLAYER-COUNT) ROUNDED =
+                    WS-PL-KILL (WS-PLAYER-COUNT) /
+                    WS-PL-DEATH (WS-PLAYER-COUNT)
+            END-IF.
+
+        SORT-PLAYERS-BY-RATIO.
+            PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                    UNTIL WS-SUB1 > WS-PLAYER-COUNT
+                PERFORM VARYING WS-SUB2 FROM WS-SUB1 BY 1
+                        UNTIL WS-SUB2 > WS-PLAYER-COUNT
+                    IF WS-PL-RATIO (WS-SUB2) > WS-PL-RATIO (WS-SUB1)
+                        PERFORM SWAP-ENTRIES
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+        SWAP-ENTRIES.
+            MOVE WS-PLAYER-ENTRY (WS-SUB1) TO WS-SWAP-ENTRY
+            MOVE WS-PLAYER-ENTRY (WS-SUB2) TO WS-PLAYER-ENTRY (WS-SUB1)
+            MOVE WS-SWAP-ENTRY             TO WS-PLAYER-ENTRY (WS-SUB2).
+
+        PRINT-RANKING.
+            WRITE PrintLine FROM RankHeading
+            WRITE PrintLine FROM RankColHeads
+            PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                    UNTIL WS-SUB1 > WS-PLAYER-COUNT
+                MOVE WS-SUB1                     TO WS-RANK-NUM
+                MOVE WS-RANK-NUM                 TO PrnRankNum
+                MOVE WS-PL-USERNAME (WS-SUB1)    TO PrnRankUsrName
+                MOVE WS-PL-RATIO    (WS-SUB1)    TO PrnRankRatio
+                MOVE WS-PL-KILL     (WS-SUB1)    TO PrnRankKill
+                MOVE WS-PL-DEATH    (WS-SUB1)    TO PrnRankDeath
+                WRITE PrintLine FROM RankDetailLine
+            END-PERFORM
+            WRITE PrintLine FROM RankFooting.
