@@ -1,67 +1,450 @@
-      ******************************************************************
-      *                                                                *
-      *                                                                *
-      *                                                                *
-      ******************************************************************  
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SPLAPTS.
-       AUTHOR. Lalaine.
-       
-      ******************************************************************
-        ENVIRONMENT DIVISION.
-      **************  
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-                SELECT RESTEAM ASSIGN TO "SplatRec.txt"
-                ORGANIZATION IS SEQUENTIAL.
-      ******************************************************************
-       DATA DIVISION.
-      ************** 
-       FILE SECTION .
-       FD RESTEAM.
-       01 RES-SPLT.
-           05 USERNAME         PIC X(15). 
-           05 B-POINT           PIC 9999$.
-           05 DEATH            PIC 9(2).
-           05 KILL             PIC 9(2).
-       01 PrintLine            PIC X(44).
-       77 FILLER               PIC X VALUES SPACE.
-       88 WSEOF VALUE HIGH-VALUE.
- 
-       WORKING-STORAGE SECTION.
-       01 PageHeading.
-            05 FILLER           PIC X(13) VALUE "Player Lists".
-       01 PageFooting.
-            05 FILLER           PIC X(15) VALUE SPACE.
-            05 FILLER           PIC X(7) VALUE "Page : ".
-            05 PrnPageNum       PIC Z9.
-       01 Heads                PIC X(36) VALUE "-Username-
-        -Battle Points-     -Deaths-  -Kills-  ".
-       01 PlayerDetailLine.
-           05 FILLER           PIC X VALUE SPACE.
-           05 PrnUsrName       PIC X(15).
-           05 FILLER           PIC X(4) VALUE SPACE.
-           05 PrnB-Point       PIC 9999$.
-           05 FILLER           PIC XX VALUE SPACE.
-           05 PrnDeath         PIC 99.
-           05 FILLER           PIC xx VALUE SPACE.
-           05 PrnKill          PIC 99.
-       01 ReportFooting        PIC X(13) VALUE "END OF REPORT"
-       01 LineCount            PIC 99 VALUE ZERO.
-           88 NewPageRequired  VALUE 40 THRU 99.
-       01 PageCount            PIC 99 VALUE ZERO.
-      
-      ******************************************************************
-        PROCEDURE DIVISION.
-      **************
-            PERFORM READER UNTIL WSEOF = 'Y'
-
-                   
-
-
-        READER.
-           
-            STOP RUN.
-                 
-
-
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLAPTS.
+       AUTHOR. Lalaine.
+
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+      **************
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+                SELECT RESTEAM ASSIGN TO "SplatRec.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS RS-KEY
+                FILE STATUS IS WS-RESTEAM-STATUS.
+                SELECT PRTFILE ASSIGN TO "SplatRpt.txt"
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT CSVFILE ASSIGN TO "SplatRpt.csv"
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT CHKFILE ASSIGN TO "SplChkpt.txt"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-CHK-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      **************
+       FILE SECTION .
+       FD RESTEAM.
+           COPY SPLREC.
+       FD PRTFILE.
+       01 PrintLine            PIC X(80).
+       FD CSVFILE.
+       01 CsvLine              PIC X(50).
+       FD CHKFILE.
+       01 CHK-RECORD.
+           05 CHK-KEY.
+               10 CHK-SPLATFEST-ID  PIC X(6).
+               10 CHK-USERNAME      PIC X(15).
+           05 CHK-COUNT             PIC 9(6).
+           05 CHK-PAGE-COUNT        PIC 99.
+           05 CHK-GRAND-POINTS      PIC 9(8).
+           05 CHK-GRAND-KILLS       PIC 9(8).
+           05 CHK-GRAND-DEATHS      PIC 9(8).
+           05 CHK-STATUS-FLAG       PIC X.
+               88 CHK-RUN-COMPLETE  VALUE 'C'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG          PIC X VALUE SPACE.
+           88 WSEOF            VALUE 'Y'.
+       01 WS-EVENT-ID          PIC X(6).
+       01 WS-RESTEAM-STATUS    PIC XX.
+       01 WS-RESTEAM-MISSING-SW PIC X VALUE SPACE.
+           88 WS-RESTEAM-MISSING VALUE 'Y'.
+
+      * -- comma-delimited export --------------------------------
+       01 CsvHeader             PIC X(28) VALUE
+           "USERNAME,B-POINT,DEATH,KILL".
+       01 WS-CSV-BPOINT-ED      PIC ZZZ9.
+       01 WS-CSV-DEATH-ED       PIC Z9.
+       01 WS-CSV-KILL-ED        PIC Z9.
+
+      * -- restart/checkpoint support ------------------------------
+       01 WS-CHK-STATUS         PIC XX.
+       01 WS-CHK-EOF-FLAG       PIC X VALUE SPACE.
+           88 WS-CHK-EOF        VALUE 'Y'.
+       01 WS-CHECKPOINT-EVERY   PIC 9(3) VALUE 10.
+       01 WS-CHK-QUOTIENT       PIC 9(6).
+       01 WS-CHK-REMAINDER      PIC 9(3).
+       01 WS-LAST-KEY           PIC X(21) VALUE SPACES.
+       01 WS-LAST-EVENT-ID      PIC X(6) VALUE SPACES.
+       01 WS-LAST-STATUS-FLAG   PIC X VALUE SPACE.
+           88 WS-LAST-RUN-COMPLETE VALUE 'C'.
+       01 WS-RESTART-COUNT      PIC 9(6) VALUE ZERO.
+       01 WS-RESTART-PAGE       PIC 99 VALUE ZERO.
+       01 WS-RESTART-POINTS     PIC 9(8) VALUE ZERO.
+       01 WS-RESTART-KILLS      PIC 9(8) VALUE ZERO.
+       01 WS-RESTART-DEATHS     PIC 9(8) VALUE ZERO.
+       01 WS-HEADING-WRITTEN-SW PIC X VALUE SPACE.
+           88 WS-HEADING-WRITTEN VALUE 'Y'.
+       01 WS-RESTART-OK-SW      PIC X VALUE SPACE.
+           88 WS-RESTART-OK     VALUE 'Y'.
+
+      * -- player tier classification ------------------------------
+       01 WS-TIER-S-MIN         PIC 9(4) VALUE 2000.
+       01 WS-TIER-A-MIN         PIC 9(4) VALUE 1500.
+       01 WS-TIER-B-MIN         PIC 9(4) VALUE 1000.
+
+       01 PageHeading.
+            05 FILLER           PIC X(13) VALUE "Player Lists".
+            05 FILLER           PIC X(9) VALUE " Event : ".
+            05 PrnEventId        PIC X(6).
+       01 PageFooting.
+            05 FILLER           PIC X(15) VALUE SPACE.
+            05 FILLER           PIC X(7) VALUE "Page : ".
+            05 PrnPageNum       PIC Z9.
+       01 Heads                PIC X(39) VALUE
+           " -Username-     -Points- DTHS KILL TIER".
+       01 PlayerDetailLine.
+           05 FILLER           PIC X VALUE SPACE.
+           05 PrnUsrName       PIC X(15).
+           05 FILLER           PIC X(4) VALUE SPACE.
+           05 PrnB-Point       PIC ZZZ9.
+           05 FILLER           PIC XXX VALUE SPACE.
+           05 PrnDeath         PIC 99.
+           05 FILLER           PIC XXX VALUE SPACE.
+           05 PrnKill          PIC 99.
+           05 FILLER           PIC X(4) VALUE SPACE.
+           05 PrnTier          PIC X.
+       01 LineCount            PIC 99 VALUE ZERO.
+           88 NewPageRequired  VALUE 40 THRU 99.
+       01 PageCount            PIC 99 VALUE ZERO.
+
+      * -- shop-wide summary statistics ------------------------------
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-PLAYERS  PIC 9(6) VALUE ZERO.
+           05 WS-GRAND-POINTS   PIC 9(8) VALUE ZERO.
+           05 WS-GRAND-KILLS    PIC 9(8) VALUE ZERO.
+           05 WS-GRAND-DEATHS   PIC 9(8) VALUE ZERO.
+       01 WS-AVG-BPOINT         PIC 9(6)V99.
+       01 WS-AVG-KD             PIC 9(3)V999.
+       01 SummaryHeading        PIC X(21) VALUE "-- SUMMARY REPORT --".
+       01 SummaryLine1.
+           05 FILLER            PIC X(17) VALUE "Players Reported:".
+           05 PrnSumPlayers      PIC Z(5)9.
+       01 SummaryLine2.
+           05 FILLER            PIC X(20) VALUE "Total Battle Points:".
+           05 PrnSumPoints       PIC Z(7)9.
+       01 SummaryLine3.
+           05 FILLER            PIC X(13) VALUE "Total Kills:".
+           05 PrnSumKills        PIC Z(7)9.
+       01 SummaryLine4.
+           05 FILLER            PIC X(14) VALUE "Total Deaths:".
+           05 PrnSumDeaths       PIC Z(7)9.
+       01 SummaryLine5.
+           05 FILLER           PIC X(22) VALUE "Average Battle Points:".
+           05 PrnSumAvgPoint    PIC Z(5)9.99.
+       01 SummaryLine6.
+           05 FILLER            PIC X(15) VALUE "Average K/D:".
+           05 PrnSumAvgKD        PIC ZZ9.999.
+
+      * -- team-vs-team totals --------------------------------------
+       01 WS-TEAM-TOTALS.
+           05 WS-TEAM-COUNT    PIC 9(2) VALUE ZERO.
+           05 WS-TEAM-TBL OCCURS 10 TIMES INDEXED BY TM-IDX.
+               10 WS-TEAM-NM       PIC X(10).
+               10 WS-TEAM-POINTS   PIC 9(6).
+               10 WS-TEAM-KILLS    PIC 9(6).
+               10 WS-TEAM-DEATHS   PIC 9(6).
+       01 WS-TEAM-SUB          PIC 9(2).
+       01 WS-TEAM-FOUND-SW     PIC X VALUE SPACE.
+           88 WS-TEAM-FOUND    VALUE 'Y'.
+       01 WS-TEAM-SKIP-SW      PIC X VALUE SPACE.
+           88 WS-TEAM-SKIP     VALUE 'Y'.
+       01 TeamHeading          PIC X(20) VALUE "-- TEAM TOTALS --".
+       01 TeamColHeads         PIC X(37) VALUE
+           "-Team-     -Points-  -Kills- -Deaths-".
+       01 TeamDetailLine.
+           05 FILLER           PIC X VALUE SPACE.
+           05 PrnTeamName      PIC X(10).
+           05 FILLER           PIC X(4) VALUE SPACE.
+           05 PrnTeamPoints    PIC Z(5)9.
+           05 FILLER           PIC XX VALUE SPACE.
+           05 PrnTeamKills     PIC Z(5)9.
+           05 FILLER           PIC XX VALUE SPACE.
+           05 PrnTeamDeaths    PIC Z(5)9.
+
+      ******************************************************************
+        PROCEDURE DIVISION.
+      **************
+            ACCEPT WS-EVENT-ID FROM CONSOLE
+            PERFORM CHECK-FOR-RESTART
+            PERFORM BUILD-TEAM-TOTALS
+            IF WS-RESTEAM-MISSING
+                STOP RUN
+            END-IF
+            OPEN INPUT RESTEAM
+            IF WS-LAST-KEY NOT = SPACES
+                MOVE WS-RESTART-COUNT  TO WS-GRAND-PLAYERS
+                MOVE WS-RESTART-POINTS TO WS-GRAND-POINTS
+                MOVE WS-RESTART-KILLS  TO WS-GRAND-KILLS
+                MOVE WS-RESTART-DEATHS TO WS-GRAND-DEATHS
+                MOVE WS-RESTART-PAGE   TO PageCount
+                MOVE WS-LAST-KEY       TO RS-KEY
+                START RESTEAM KEY IS GREATER THAN RS-KEY
+                    INVALID KEY
+                        DISPLAY "RESTART KEY NOT FOUND - FROM TOP"
+                        MOVE ZERO TO WS-GRAND-PLAYERS WS-GRAND-POINTS
+                                     WS-GRAND-KILLS WS-GRAND-DEATHS
+                                     PageCount
+                        MOVE SPACES TO WS-LAST-KEY
+                    NOT INVALID KEY
+                        SET WS-RESTART-OK TO TRUE
+                END-START
+            END-IF
+            IF WS-RESTART-OK
+                OPEN EXTEND PRTFILE
+                OPEN EXTEND CSVFILE
+            ELSE
+                OPEN OUTPUT PRTFILE
+                OPEN OUTPUT CSVFILE
+                WRITE CsvLine FROM CsvHeader
+            END-IF
+            OPEN EXTEND CHKFILE
+            IF WS-CHK-STATUS = "35"
+                OPEN OUTPUT CHKFILE
+                CLOSE CHKFILE
+                OPEN EXTEND CHKFILE
+            END-IF
+            PERFORM NEW-PAGE-HEADING
+            PERFORM READER UNTIL WSEOF
+            MOVE PageCount TO PrnPageNum
+            WRITE PrintLine FROM PageFooting
+            PERFORM PRINT-TEAM-TOTALS
+            PERFORM PRINT-SUMMARY-REPORT
+            PERFORM WRITE-COMPLETION-CHECKPOINT
+            CLOSE RESTEAM
+            CLOSE PRTFILE
+            CLOSE CSVFILE
+            CLOSE CHKFILE
+            STOP RUN.
+
+        CHECK-FOR-RESTART.
+            OPEN INPUT CHKFILE
+            IF WS-CHK-STATUS = "35"
+                CONTINUE
+            ELSE
+                PERFORM UNTIL WS-CHK-EOF
+                    READ CHKFILE
+                        AT END
+                            SET WS-CHK-EOF TO TRUE
+                        NOT AT END
+                            IF CHK-SPLATFEST-ID = WS-EVENT-ID
+                                PERFORM CAPTURE-CHECKPOINT
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE CHKFILE
+            END-IF
+            IF WS-LAST-EVENT-ID NOT = WS-EVENT-ID
+                    OR WS-LAST-RUN-COMPLETE
+                MOVE SPACES TO WS-LAST-KEY
+                MOVE ZERO   TO WS-RESTART-COUNT WS-RESTART-PAGE
+                              WS-RESTART-POINTS WS-RESTART-KILLS
+                              WS-RESTART-DEATHS
+            END-IF.
+
+        BUILD-TEAM-TOTALS.
+            OPEN INPUT RESTEAM
+            IF WS-RESTEAM-STATUS = "35"
+                DISPLAY "SPLATREC.TXT NOT FOUND FOR THIS EVENT"
+                SET WS-RESTEAM-MISSING TO TRUE
+            ELSE
+                PERFORM UNTIL WSEOF
+                    READ RESTEAM
+                        AT END
+                            SET WSEOF TO TRUE
+                        NOT AT END
+                            IF SPLATFEST-ID = WS-EVENT-ID
+                                PERFORM ACCUMULATE-TEAM-TOTALS
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE RESTEAM
+                MOVE SPACE TO WS-EOF-FLAG
+            END-IF.
+
+        CAPTURE-CHECKPOINT.
+            MOVE CHK-KEY          TO WS-LAST-KEY
+            MOVE CHK-SPLATFEST-ID TO WS-LAST-EVENT-ID
+            MOVE CHK-STATUS-FLAG  TO WS-LAST-STATUS-FLAG
+            MOVE CHK-COUNT        TO WS-RESTART-COUNT
+            MOVE CHK-PAGE-COUNT   TO WS-RESTART-PAGE
+            MOVE CHK-GRAND-POINTS TO WS-RESTART-POINTS
+            MOVE CHK-GRAND-KILLS  TO WS-RESTART-KILLS
+            MOVE CHK-GRAND-DEATHS TO WS-RESTART-DEATHS.
+
+        READER.
+            READ RESTEAM
+                AT END
+                    SET WSEOF TO TRUE
+                NOT AT END
+                    IF SPLATFEST-ID = WS-EVENT-ID
+                        IF NewPageRequired
+                            PERFORM NEW-PAGE-HEADING
+                        END-IF
+                        MOVE USERNAME TO PrnUsrName
+                        MOVE B-POINT  TO PrnB-Point
+                        MOVE DEATH    TO PrnDeath
+                        MOVE KILL     TO PrnKill
+                        PERFORM CLASSIFY-TIER
+                        WRITE PrintLine FROM PlayerDetailLine
+                        ADD 1 TO LineCount
+                        PERFORM ACCUMULATE-GRAND-TOTALS
+                        PERFORM WRITE-CSV-DETAIL
+                        DIVIDE WS-GRAND-PLAYERS BY WS-CHECKPOINT-EVERY
+                            GIVING WS-CHK-QUOTIENT
+                            REMAINDER WS-CHK-REMAINDER
+                        IF WS-CHK-REMAINDER = ZERO
+                            PERFORM WRITE-CHECKPOINT
+                        END-IF
+                    END-IF
+            END-READ.
+
+        WRITE-CHECKPOINT.
+            MOVE RS-KEY           TO CHK-KEY
+            MOVE WS-GRAND-PLAYERS TO CHK-COUNT
+            MOVE PageCount        TO CHK-PAGE-COUNT
+            MOVE WS-GRAND-POINTS  TO CHK-GRAND-POINTS
+            MOVE WS-GRAND-KILLS   TO CHK-GRAND-KILLS
+            MOVE WS-GRAND-DEATHS  TO CHK-GRAND-DEATHS
+            MOVE SPACE            TO CHK-STATUS-FLAG
+            WRITE CHK-RECORD.
+
+        WRITE-COMPLETION-CHECKPOINT.
+            MOVE WS-EVENT-ID      TO CHK-SPLATFEST-ID
+            MOVE "RUN-COMPLETE"   TO CHK-USERNAME
+            MOVE WS-GRAND-PLAYERS TO CHK-COUNT
+            MOVE PageCount        TO CHK-PAGE-COUNT
+            MOVE WS-GRAND-POINTS  TO CHK-GRAND-POINTS
+            MOVE WS-GRAND-KILLS   TO CHK-GRAND-KILLS
+            MOVE WS-GRAND-DEATHS  TO CHK-GRAND-DEATHS
+            MOVE 'C'              TO CHK-STATUS-FLAG
+            WRITE CHK-RECORD.
+
+        WRITE-CSV-DETAIL.
+            MOVE B-POINT  TO WS-CSV-BPOINT-ED
+            MOVE DEATH    TO WS-CSV-DEATH-ED
+            MOVE KILL     TO WS-CSV-KILL-ED
+            MOVE SPACES   TO CsvLine
+            STRING
+                FUNCTION TRIM(USERNAME)          DELIMITED BY SIZE
+                ","                              DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-BPOINT-ED)  DELIMITED BY SIZE
+                ","                              DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-DEATH-ED)   DELIMITED BY SIZE
+                ","                              DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-KILL-ED)    DELIMITED BY SIZE
+                INTO CsvLine
+            END-STRING
+            WRITE CsvLine.
+
+        ACCUMULATE-GRAND-TOTALS.
+            ADD 1       TO WS-GRAND-PLAYERS
+            ADD B-POINT TO WS-GRAND-POINTS
+            ADD KILL    TO WS-GRAND-KILLS
+            ADD DEATH   TO WS-GRAND-DEATHS.
+
+        CLASSIFY-TIER.
+            EVALUATE TRUE
+                WHEN B-POINT >= WS-TIER-S-MIN
+                    MOVE "S" TO PrnTier
+                WHEN B-POINT >= WS-TIER-A-MIN
+                    MOVE "A" TO PrnTier
+                WHEN B-POINT >= WS-TIER-B-MIN
+                    MOVE "B" TO PrnTier
+                WHEN OTHER
+                    MOVE "C" TO PrnTier
+            END-EVALUATE.
+
+        NEW-PAGE-HEADING.
+            IF WS-HEADING-WRITTEN
+                MOVE PageCount TO PrnPageNum
+                WRITE PrintLine FROM PageFooting
+            END-IF
+            ADD 1 TO PageCount
+            MOVE PageCount TO PrnPageNum
+            MOVE WS-EVENT-ID TO PrnEventId
+            WRITE PrintLine FROM PageHeading
+            WRITE PrintLine FROM Heads
+            MOVE ZERO TO LineCount
+            SET WS-HEADING-WRITTEN TO TRUE.
+
+        ACCUMULATE-TEAM-TOTALS.
+            SET WS-TEAM-FOUND-SW TO SPACE
+            SET WS-TEAM-SKIP-SW  TO SPACE
+            SET TM-IDX TO 1
+            SEARCH WS-TEAM-TBL
+                AT END
+                    CONTINUE
+                WHEN WS-TEAM-NM (TM-IDX) = TEAM-NAME
+                    SET WS-TEAM-FOUND-SW TO 'Y'
+            END-SEARCH
+            IF NOT WS-TEAM-FOUND
+                IF WS-TEAM-COUNT < 10
+                    ADD 1 TO WS-TEAM-COUNT
+                    SET TM-IDX TO WS-TEAM-COUNT
+                    MOVE TEAM-NAME TO WS-TEAM-NM (TM-IDX)
+                    MOVE ZERO      TO WS-TEAM-POINTS (TM-IDX)
+                    MOVE ZERO      TO WS-TEAM-KILLS  (TM-IDX)
+                    MOVE ZERO      TO WS-TEAM-DEATHS (TM-IDX)
+                ELSE
+                    DISPLAY "WS-TEAM-TBL FULL - SKIPPING TEAM "
+                        TEAM-NAME
+                    SET WS-TEAM-SKIP-SW TO 'Y'
+                END-IF
+            END-IF
+            IF NOT WS-TEAM-SKIP
+                ADD B-POINT TO WS-TEAM-POINTS (TM-IDX)
+                ADD KILL    TO WS-TEAM-KILLS  (TM-IDX)
+                ADD DEATH   TO WS-TEAM-DEATHS (TM-IDX)
+            END-IF.
+
+        PRINT-TEAM-TOTALS.
+            WRITE PrintLine FROM TeamHeading
+            WRITE PrintLine FROM TeamColHeads
+            PERFORM VARYING WS-TEAM-SUB FROM 1 BY 1
+                    UNTIL WS-TEAM-SUB > WS-TEAM-COUNT
+                MOVE WS-TEAM-NM     (WS-TEAM-SUB) TO PrnTeamName
+                MOVE WS-TEAM-POINTS (WS-TEAM-SUB) TO PrnTeamPoints
+                MOVE WS-TEAM-KILLS  (WS-TEAM-SUB) TO PrnTeamKills
+                MOVE WS-TEAM-DEATHS (WS-TEAM-SUB) TO PrnTeamDeaths
+                WRITE PrintLine FROM TeamDetailLine
+            END-PERFORM.
+
+        PRINT-SUMMARY-REPORT.
+            IF WS-GRAND-PLAYERS > ZERO
+                COMPUTE WS-AVG-BPOINT ROUNDED =
+                    WS-GRAND-POINTS / WS-GRAND-PLAYERS
+            ELSE
+                MOVE ZERO TO WS-AVG-BPOINT
+            END-IF
+            IF WS-GRAND-DEATHS > ZERO
+                COMPUTE WS-AVG-KD ROUNDED =
+                    WS-GRAND-KILLS / WS-GRAND-DEATHS
+                    ON SIZE ERROR
+                        MOVE 999.999 TO WS-AVG-KD
+                END-COMPUTE
+            ELSE
+                IF WS-GRAND-KILLS > 999
+                    MOVE 999 TO WS-AVG-KD
+                ELSE
+                    MOVE WS-GRAND-KILLS TO WS-AVG-KD
+                END-IF
+            END-IF
+            MOVE WS-GRAND-PLAYERS TO PrnSumPlayers
+            MOVE WS-GRAND-POINTS  TO PrnSumPoints
+            MOVE WS-GRAND-KILLS   TO PrnSumKills
+            MOVE WS-GRAND-DEATHS  TO PrnSumDeaths
+            MOVE WS-AVG-BPOINT    TO PrnSumAvgPoint
+            MOVE WS-AVG-KD        TO PrnSumAvgKD
+            WRITE PrintLine FROM SummaryHeading
+            WRITE PrintLine FROM SummaryLine1
+            WRITE PrintLine FROM SummaryLine2
+            WRITE PrintLine FROM SummaryLine3
+            WRITE PrintLine FROM SummaryLine4
+            WRITE PrintLine FROM SummaryLine5
+            WRITE PrintLine FROM SummaryLine6.
