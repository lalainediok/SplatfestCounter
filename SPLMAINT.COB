@@ -0,0 +1,106 @@
+      ******************************************************************
+      *                                                                *
+      *   SPLMAINT - add / correct / delete player records in         *
+      *   SplatRec.txt. Keyed access is by SPLATFEST-ID + USERNAME    *
+      *   (RS-KEY) so a single player's record for a single event     *
+      *   can be looked up and rewritten without rereading the file.  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLMAINT.
+       AUTHOR. Lalaine.
+
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+      **************
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+                SELECT RESTEAM ASSIGN TO "SplatRec.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RS-KEY
+                FILE STATUS IS WS-RESTEAM-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      **************
+       FILE SECTION.
+       FD RESTEAM.
+           COPY SPLREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FUNCTION           PIC X.
+           88 WS-FN-ADD         VALUE 'A'.
+           88 WS-FN-CORRECT     VALUE 'C'.
+           88 WS-FN-DELETE      VALUE 'D'.
+       01 WS-MESSAGE            PIC X(40).
+       01 WS-RESTEAM-STATUS     PIC XX.
+
+      ******************************************************************
+        PROCEDURE DIVISION.
+      **************
+            OPEN I-O RESTEAM
+            IF WS-RESTEAM-STATUS = "35"
+                OPEN OUTPUT RESTEAM
+                CLOSE RESTEAM
+                OPEN I-O RESTEAM
+            END-IF
+            ACCEPT WS-FUNCTION FROM CONSOLE
+            EVALUATE TRUE
+                WHEN WS-FN-ADD
+                    PERFORM ADD-RECORD
+                WHEN WS-FN-CORRECT
+                    PERFORM CORRECT-RECORD
+                WHEN WS-FN-DELETE
+                    PERFORM DELETE-RECORD
+                WHEN OTHER
+                    DISPLAY "INVALID FUNCTION CODE - USE A, C OR D"
+            END-EVALUATE
+            CLOSE RESTEAM
+            STOP RUN.
+
+        ACCEPT-KEY-FIELDS.
+            ACCEPT SPLATFEST-ID FROM CONSOLE
+            ACCEPT USERNAME     FROM CONSOLE.
+
+        ACCEPT-DATA-FIELDS.
+            ACCEPT SPLATFEST-DATE FROM CONSOLE
+            ACCEPT TEAM-NAME      FROM CONSOLE
+            ACCEPT B-POINT        FROM CONSOLE
+            ACCEPT DEATH          FROM CONSOLE
+            ACCEPT KILL           FROM CONSOLE.
+
+        ADD-RECORD.
+            PERFORM ACCEPT-KEY-FIELDS
+            PERFORM ACCEPT-DATA-FIELDS
+            WRITE RES-SPLT
+                INVALID KEY
+                    MOVE "RECORD ALREADY EXISTS - USE CORRECT"
+                        TO WS-MESSAGE
+                    DISPLAY WS-MESSAGE
+                NOT INVALID KEY
+                    DISPLAY "RECORD ADDED"
+            END-WRITE.
+
+        CORRECT-RECORD.
+            PERFORM ACCEPT-KEY-FIELDS
+            READ RESTEAM
+                INVALID KEY
+                    DISPLAY "RECORD NOT FOUND"
+                NOT INVALID KEY
+                    PERFORM ACCEPT-DATA-FIELDS
+                    REWRITE RES-SPLT
+                        INVALID KEY
+                            DISPLAY "REWRITE FAILED"
+                        NOT INVALID KEY
+                            DISPLAY "RECORD CORRECTED"
+                    END-REWRITE
+            END-READ.
+
+        DELETE-RECORD.
+            PERFORM ACCEPT-KEY-FIELDS
+            DELETE RESTEAM
+                INVALID KEY
+                    DISPLAY "RECORD NOT FOUND"
+                NOT INVALID KEY
+                    DISPLAY "RECORD DELETED"
+            END-DELETE.
