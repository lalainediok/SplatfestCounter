@@ -0,0 +1,138 @@
+      ******************************************************************
+      *                                                                *
+      *   SPLEXCP - validates SplatRec.txt before SPLAPTS runs.       *
+      *   Flags any record whose DEATH, KILL or B-POINT is            *
+      *   non-numeric or out of a sane range onto an exception list.  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLEXCP.
+       AUTHOR. Lalaine.
+
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+      **************
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+                SELECT RESTEAM ASSIGN TO "SplatRec.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS RS-KEY
+                FILE STATUS IS WS-RESTEAM-STATUS.
+                SELECT PRTFILE ASSIGN TO "SplExcpRpt.txt"
+                ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      **************
+       FILE SECTION.
+       FD RESTEAM.
+           COPY SPLREC.
+       FD PRTFILE.
+       01 PrintLine            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG          PIC X VALUE SPACE.
+           88 WSEOF            VALUE 'Y'.
+       01 WS-EVENT-ID          PIC X(6).
+       01 WS-MAX-BPOINT        PIC 9(4) VALUE 3000.
+       01 WS-MAX-KD            PIC 9(2) VALUE 50.
+       01 WS-EXCEPTION-COUNT   PIC 9(4) VALUE ZERO.
+       01 WS-RESTEAM-STATUS    PIC XX.
+
+       01 ExcpHeading         PIC X(23) VALUE
+           "SPLATREC EXCEPTION LIST".
+       01 ExcpColHeads          PIC X(56) VALUE
+           "-Username-      -Field-   -Value- -Reason-              ".
+       01 ExcpDetailLine.
+           05 FILLER            PIC X VALUE SPACE.
+           05 PrnExUsrName       PIC X(15).
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 PrnExField         PIC X(8).
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 PrnExValue         PIC X(6).
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 PrnExReason        PIC X(20).
+       01 ExcpFooting.
+           05 FILLER            PIC X(19) VALUE "TOTAL EXCEPTIONS : ".
+           05 PrnExCount         PIC ZZZ9.
+
+      ******************************************************************
+        PROCEDURE DIVISION.
+      **************
+            ACCEPT WS-EVENT-ID FROM CONSOLE
+            OPEN INPUT RESTEAM
+            IF WS-RESTEAM-STATUS = "35"
+                DISPLAY "SPLATREC.TXT NOT FOUND FOR THIS EVENT"
+                STOP RUN
+            END-IF
+            OPEN OUTPUT PRTFILE
+            WRITE PrintLine FROM ExcpHeading
+            WRITE PrintLine FROM ExcpColHeads
+            PERFORM VALIDATE-RECORD UNTIL WSEOF
+            MOVE WS-EXCEPTION-COUNT TO PrnExCount
+            WRITE PrintLine FROM ExcpFooting
+            CLOSE RESTEAM
+            CLOSE PRTFILE
+            STOP RUN.
+
+        VALIDATE-RECORD.
+            READ RESTEAM
+                AT END
+                    SET WSEOF TO TRUE
+                NOT AT END
+                    IF SPLATFEST-ID = WS-EVENT-ID
+                        PERFORM CHECK-B-POINT
+                        PERFORM CHECK-DEATH
+                        PERFORM CHECK-KILL
+                    END-IF
+            END-READ.
+
+        CHECK-B-POINT.
+            IF B-POINT IS NOT NUMERIC
+                MOVE "B-POINT" TO PrnExField
+                MOVE B-POINT-X  TO PrnExValue
+                MOVE "NON-NUMERIC"   TO PrnExReason
+                PERFORM WRITE-EXCEPTION
+            ELSE
+                IF B-POINT > WS-MAX-BPOINT
+                    MOVE "B-POINT" TO PrnExField
+                    MOVE B-POINT   TO PrnExValue
+                    MOVE "OUT OF RANGE"  TO PrnExReason
+                    PERFORM WRITE-EXCEPTION
+                END-IF
+            END-IF.
+
+        CHECK-DEATH.
+            IF DEATH IS NOT NUMERIC
+                MOVE "DEATH"   TO PrnExField
+                MOVE DEATH-X   TO PrnExValue
+                MOVE "NON-NUMERIC"   TO PrnExReason
+                PERFORM WRITE-EXCEPTION
+            ELSE
+                IF DEATH > WS-MAX-KD
+                    MOVE "DEATH"   TO PrnExField
+                    MOVE DEATH     TO PrnExValue
+                    MOVE "OUT OF RANGE"  TO PrnExReason
+                    PERFORM WRITE-EXCEPTION
+                END-IF
+            END-IF.
+
+        CHECK-KILL.
+            IF KILL IS NOT NUMERIC
+                MOVE "KILL"    TO PrnExField
+                MOVE KILL-X    TO PrnExValue
+                MOVE "NON-NUMERIC"   TO PrnExReason
+                PERFORM WRITE-EXCEPTION
+            ELSE
+                IF KILL > WS-MAX-KD
+                    MOVE "KILL"    TO PrnExField
+                    MOVE KILL      TO PrnExValue
+                    MOVE "OUT OF RANGE"  TO PrnExReason
+                    PERFORM WRITE-EXCEPTION
+                END-IF
+            END-IF.
+
+        WRITE-EXCEPTION.
+            MOVE USERNAME TO PrnExUsrName
+            WRITE PrintLine FROM ExcpDetailLine
+            ADD 1 TO WS-EXCEPTION-COUNT.
