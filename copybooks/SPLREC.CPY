@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  SPLREC.CPY - shared RES-SPLT player record layout            *
+      *  COPY'd into every program that reads or writes SplatRec.txt  *
+      *                                                                *
+      *  RS-KEY (SPLATFEST-ID + USERNAME) is the indexed RECORD KEY   *
+      *  -- one record per player per Splatfest event.                *
+      ******************************************************************
+       01 RES-SPLT.
+           05 RS-KEY.
+               10 SPLATFEST-ID     PIC X(6).
+               10 USERNAME         PIC X(15).
+           05 SPLATFEST-DATE   PIC X(8).
+           05 TEAM-NAME        PIC X(10).
+           05 B-POINT          PIC 9(4).
+           05 B-POINT-X REDEFINES B-POINT PIC X(4).
+           05 DEATH            PIC 9(2).
+           05 DEATH-X   REDEFINES DEATH   PIC X(2).
+           05 KILL             PIC 9(2).
+           05 KILL-X    REDEFINES KILL    PIC X(2).
